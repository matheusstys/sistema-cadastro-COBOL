@@ -1,73 +1,709 @@
-      ******************************************************************
-      * Author: MATHEUS STYS
-      * Date: 14/04/25
-      * Purpose: SISTEMA DE CADASTRO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STMCAD010.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 DADOS-PESSOA.
-           02 WS-NOME                            PIC A(30) VALUE SPACES.
-           02 WS-IDADE                           PIC 9(02) VALUE ZEROS.
-           02 WS-EMAIL                           PIC X(30) VALUE SPACES.
-           02 WS-CLASSE                          PIC X(20) VALUE SPACES.
-       77 WS-COUNT                               PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-
-
-           DISPLAY '**********************************************'
-           DISPLAY '       SISTEMA DE CADASTRO DE USUARIO         '
-           DISPLAY '**********************************************'
-
-           PERFORM 3 TIMES
-
-           INITIALIZE DADOS-PESSOA
-
-           DISPLAY 'DIGITE SEU NOME: '
-           ACCEPT WS-NOME
-           DISPLAY 'DIGITE SUA IDADE: '
-           ACCEPT WS-IDADE
-           DISPLAY 'DIGITE SEU MELHOR EMAIL: '
-           ACCEPT WS-EMAIL
-
-           INITIALIZE WS-COUNT
-           INSPECT WS-EMAIL TALLYING WS-COUNT FOR ALL '@'
-
-           IF WS-IDADE < 18
-               MOVE 'MENOR DE IDADE'       TO WS-CLASSE
-           ELSE
-               MOVE 'MAIOR DE IDADE'       TO WS-CLASSE
-           END-IF
-
-
-           IF WS-COUNT < 1
-               DISPLAY '*****************************************'
-               DISPLAY '| NOME: ' WS-NOME
-               DISPLAY '| IDADE: ' WS-IDADE
-               DISPLAY '| EMAIL: ' WS-EMAIL
-               DISPLAY '| STATUS: INVALIDO'
-               DISPLAY '| CLASSE: ' WS-CLASSE
-               DISPLAY '| USUARIO NAO CADASTRADO'
-               DISPLAY '*****************************************'
-           ELSE
-               DISPLAY '*****************************************'
-               DISPLAY '| NOME: ' WS-NOME
-               DISPLAY '| IDADE: ' WS-IDADE
-               DISPLAY '| EMAIL: ' WS-EMAIL
-               DISPLAY '| STATUS: VALIDO'
-               DISPLAY '| CLASSE: ' WS-CLASSE
-               DISPLAY '| USUARIO CADASTRADO COM SUCESSO'
-               DISPLAY '*****************************************'
-
-           END-IF
-
-           END-PERFORM.
-
-            STOP RUN.
-       END PROGRAM STMCAD010.
+000010******************************************************************
+000020* AUTHOR.     MATHEUS STYS
+000030* INSTALLATION. DEPTO DE SISTEMAS
+000040* DATE-WRITTEN. 14/04/25
+000050* DATE-COMPILED.
+000060* PURPOSE.    SISTEMA DE CADASTRO DE USUARIO
+000070* TECTONICS.  cobc
+000080******************************************************************
+000090* MODIFICATION HISTORY
+000100*   14/04/25  MS    PROGRAMA ORIGINAL - CADASTRO VIA ACCEPT
+000110*   09/08/26  MS    INCLUSO ARQUIVO MESTRE CADASTRO-MESTRE; CADA
+000120*                   USUARIO CADASTRADO COM SUCESSO E GRAVADO EM
+000130*                   DISCO EM VEZ DE SOMENTE EXIBIDO NO CONSOLE
+000140*   09/08/26  MS    SUBSTITUIDO O ACCEPT INTERATIVO POR LEITURA DE
+000150*                   UM ARQUIVO DE TRANSACOES (TRANSACAO-ENTRADA);
+000160*                   O PROGRAMA AGORA PROCESSA EM LOTE, DO INICIO
+000170*                   AO FIM DO ARQUIVO, EM VEZ DE UM NUMERO FIXO
+000180*                   DE CADASTROS.
+000190*   09/08/26  MS    CARREGA OS E-MAILS JA EXISTENTES NO MESTRE EM
+000200*                   TABELA DE MEMORIA E REJEITA TRANSACOES COM
+000210*                   E-MAIL REPETIDO, MARCANDO STATUS DUPLICADO.
+000220*   09/08/26  MS    INCLUSO RELATORIO DE CONTROLE DE FIM DE JOB
+000230*                   COM OS TOTAIS DE PROCESSADOS, VALIDOS,
+000240*                   INVALIDOS, DUPLICADOS E POR FAIXA DE IDADE.
+000250*   09/08/26  MS    INCLUSO CHECKPOINT/RESTART: A CADA LOTE DE
+000260*                   TRANSACOES GRAVA A SEQUENCIA JA PROCESSADA EM
+000270*                   ARQ-CHECKPOINT; AO REINICIAR, AS TRANSACOES JA
+000280*                   COMMITADAS SAO PULADAS SEM REPROCESSAR.
+000290*   09/08/26  MS    VALIDACAO REAL DE FORMATO DE E-MAIL: EXATO UM
+000300*                   '@', NAO NO PRIMEIRO/ULTIMO CARACTER, E AO
+000310*                   MENOS UM '.' NO DOMINIO APOS O '@', NO LUGAR
+000320*                   DA SIMPLES CONTAGEM DE '@'.
+000330*   09/08/26  MS    WS-CLASSE PASSA A DISTINGUIR CRIANCA (< 12),
+000340*                   ADOLESCENTE (12 A 17), ADULTO (18 A 59) E
+000350*                   IDOSO (60 OU MAIS); OS TOTAIS DE MENOR/MAIOR
+000360*                   DE IDADE DO RELATORIO DE CONTROLE CONTINUAM
+000370*                   BASEADOS NO CORTE DE 18 ANOS.
+000380*   09/08/26  MS    INCLUSO ARQ-AUDITORIA: CADA TENTATIVA DE
+000390*                   CADASTRO, VALIDA OU NAO, E GRAVADA COM DATA E
+000400*                   HORA NO ARQUIVO DE AUDITORIA (AUDITLOG).
+000410*   09/08/26  MS    INCLUSO ARQ-EXPORTACAO: CADA CADASTRO VALIDO
+000420*                   E GRAVADO EM LINHA DELIMITADA POR VIRGULA
+000430*                   (NOME,IDADE,EMAIL,CLASSE) NO ARQUIVO EXPORTCL,
+000440*                   PARA CONSUMO POR OUTROS SISTEMAS.
+000450******************************************************************
+000460 IDENTIFICATION DIVISION.
+000470 PROGRAM-ID. STMCAD010.
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT TRANSACAO-ENTRADA ASSIGN TO TRANENT
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-FS-TRANSACAO.
+000540     SELECT CADASTRO-MESTRE ASSIGN TO CADMEST
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS WS-FS-MESTRE.
+000570     SELECT ARQ-CHECKPOINT ASSIGN TO CKPOINT
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-FS-CHECKPOINT.
+000600     SELECT ARQ-AUDITORIA ASSIGN TO AUDITLOG
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-FS-AUDITORIA.
+000630     SELECT ARQ-EXPORTACAO ASSIGN TO EXPORTCL
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS WS-FS-EXPORTACAO.
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  TRANSACAO-ENTRADA
+000690     RECORDING MODE IS F.
+000700 01  REG-TRANSACAO.
+000710     02  TR-NOME                       PIC A(30).
+000720     02  TR-IDADE                      PIC 9(02).
+000730     02  TR-EMAIL                      PIC X(30).
+000740 FD  CADASTRO-MESTRE
+000750     RECORDING MODE IS F.
+000760 01  REG-CADASTRO-MESTRE.
+000770     02  CM-NOME                       PIC A(30).
+000780     02  CM-IDADE                      PIC 9(02).
+000790     02  CM-EMAIL                      PIC X(30).
+000800     02  CM-CLASSE                     PIC X(20).
+000810 FD  ARQ-CHECKPOINT
+000820     RECORDING MODE IS F.
+000830 01  REG-CHECKPOINT.
+000840     02  CK-SEQUENCIA                  PIC 9(06).
+000850     02  CK-EMAIL                      PIC X(30).
+000860 FD  ARQ-AUDITORIA
+000870     RECORDING MODE IS F.
+000880 01  REG-AUDITORIA.
+000890     02  AU-DATA                       PIC X(08).
+000900     02  AU-HORA                       PIC X(08).
+000910     02  AU-SEQUENCIA                  PIC 9(06).
+000920     02  AU-NOME                       PIC A(30).
+000930     02  AU-IDADE                      PIC 9(02).
+000940     02  AU-EMAIL                      PIC X(30).
+000950     02  AU-CLASSE                     PIC X(20).
+000960     02  AU-STATUS                     PIC X(10).
+000970 FD  ARQ-EXPORTACAO
+000980     RECORDING MODE IS F.
+000990 01  REG-EXPORTACAO.
+001000     02  EXP-LINHA                     PIC X(90).
+001010 WORKING-STORAGE SECTION.
+001020
+001030 01  DADOS-PESSOA.
+001040     02  WS-NOME                       PIC A(30) VALUE SPACES.
+001050     02  WS-IDADE                      PIC 9(02) VALUE ZEROS.
+001060     02  WS-EMAIL                      PIC X(30) VALUE SPACES.
+001070     02  WS-CLASSE                     PIC X(20) VALUE SPACES.
+001080
+001090 01  WS-STATUS-REGISTRO                PIC X(10) VALUE SPACES.
+001100     88  STATUS-VALIDO                 VALUE 'VALIDO'.
+001110     88  STATUS-INVALIDO               VALUE 'INVALIDO'.
+001120     88  STATUS-DUPLICADO              VALUE 'DUPLICADO'.
+001130
+001140 01  WS-SWITCHES.
+001150     02  WS-SW-FIM-TRANSACAO           PIC X(01) VALUE 'N'.
+001160         88  FIM-TRANSACAO             VALUE 'S'.
+001170     02  WS-SW-FIM-MESTRE              PIC X(01) VALUE 'N'.
+001180         88  FIM-MESTRE                VALUE 'S'.
+001190     02  WS-SW-EMAIL-DUPLICADO         PIC X(01) VALUE 'N'.
+001200         88  EMAIL-JA-CADASTRADO       VALUE 'S'.
+001210     02  WS-SW-EMAIL-VALIDO            PIC X(01) VALUE 'N'.
+001220         88  EMAIL-FORMATO-VALIDO      VALUE 'S'.
+001230     02  WS-SW-MESTRE-EXISTE           PIC X(01) VALUE 'N'.
+001240         88  MESTRE-EXISTE             VALUE 'S'.
+001250     02  WS-SW-FIM-CHECKPOINT          PIC X(01) VALUE 'N'.
+001260         88  FIM-CHECKPOINT            VALUE 'S'.
+001270     02  WS-SW-CHECKPOINT-EXISTE       PIC X(01) VALUE 'N'.
+001280         88  CHECKPOINT-EXISTE         VALUE 'S'.
+001290     02  WS-SW-AUDITORIA-EXISTE        PIC X(01) VALUE 'N'.
+001300         88  AUDITORIA-EXISTE          VALUE 'S'.
+001310     02  WS-SW-EXPORTACAO-EXISTE       PIC X(01) VALUE 'N'.
+001320         88  EXPORTACAO-EXISTE         VALUE 'S'.
+001330
+001340 01  WS-FS-TRANSACAO                   PIC X(02) VALUE '00'.
+001350 01  WS-FS-MESTRE                      PIC X(02) VALUE '00'.
+001360 01  WS-FS-CHECKPOINT                  PIC X(02) VALUE '00'.
+001370 01  WS-FS-AUDITORIA                   PIC X(02) VALUE '00'.
+001380 01  WS-FS-EXPORTACAO                  PIC X(02) VALUE '00'.
+001390
+001400 01  TABELA-MESTRE.
+001410     02  TM-ENTRADA OCCURS 5000 TIMES INDEXED BY TM-IDX.
+001420         03  TM-EMAIL                  PIC X(30).
+001430
+001440 77  WS-QTD-MESTRE                     PIC 9(04) VALUE ZEROS.
+001450 77  WS-COUNT                          PIC 9(02) VALUE ZEROS.
+001460 77  WS-POS-ARROBA                     PIC 9(02) VALUE ZEROS.
+001470 77  WS-LEN-EMAIL                      PIC 9(02) VALUE ZEROS.
+001480 77  WS-COUNT-PONTO                    PIC 9(02) VALUE ZEROS.
+001490 77  WS-SEQ-TRANSACAO                  PIC 9(06) VALUE ZEROS.
+001500 77  WS-SEQ-REINICIO                   PIC 9(06) VALUE ZEROS.
+001510 77  WS-EMAIL-REINICIO                 PIC X(30) VALUE SPACES.
+001520 77  WS-INTERVALO-CHECKPOINT           PIC 9(04) VALUE 0010.
+001530 77  WS-QTD-CHECKPOINT                 PIC 9(04) VALUE ZEROS.
+001540 77  WS-RESTO-CHECKPOINT               PIC 9(04) VALUE ZEROS.
+001550 77  WS-DATA-SISTEMA                   PIC X(08) VALUE SPACES.
+001560 77  WS-HORA-SISTEMA                   PIC X(08) VALUE SPACES.
+001570 77  WS-LEN-NOME                       PIC 9(02) VALUE ZEROS.
+001580 77  WS-LEN-CLASSE                     PIC 9(02) VALUE ZEROS.
+001590 77  WS-IDX-TRIM                       PIC 9(02) VALUE ZEROS.
+001600
+001610 01  WS-CONTADORES-CONTROLE.
+001620     02  WS-QTD-PROCESSADOS            PIC 9(06) VALUE ZEROS.
+001630     02  WS-QTD-VALIDOS                 PIC 9(06) VALUE ZEROS.
+001640     02  WS-QTD-INVALIDOS              PIC 9(06) VALUE ZEROS.
+001650     02  WS-QTD-DUPLICADOS             PIC 9(06) VALUE ZEROS.
+001660     02  WS-QTD-MENOR-IDADE            PIC 9(06) VALUE ZEROS.
+001670     02  WS-QTD-MAIOR-IDADE            PIC 9(06) VALUE ZEROS.
+001680     02  WS-QTD-CRIANCA                PIC 9(06) VALUE ZEROS.
+001690     02  WS-QTD-ADOLESCENTE            PIC 9(06) VALUE ZEROS.
+001700     02  WS-QTD-ADULTO                 PIC 9(06) VALUE ZEROS.
+001710     02  WS-QTD-IDOSO                  PIC 9(06) VALUE ZEROS.
+001720 PROCEDURE DIVISION.
+001730*-----------------------------------------------------------------
+001740* 0000-MAINLINE - CONTROLA A ABERTURA, O LACO DE CADASTRO E O
+001750* ENCERRAMENTO DO PROGRAMA
+001760*-----------------------------------------------------------------
+001770 0000-MAINLINE.
+001780
+001790     PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+001800
+001810     PERFORM 2000-PROCESSA-CADASTRO THRU 2000-EXIT
+001820         UNTIL FIM-TRANSACAO.
+001830
+001840     PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+001850
+001860     PERFORM 9000-RELATORIO-CONTROLE THRU 9000-EXIT.
+001870
+001880     STOP RUN.
+001890*-----------------------------------------------------------------
+001900* 1000-INICIALIZACAO - ABRE OS ARQUIVOS, CARREGA OS E-MAILS DO
+001910* MESTRE EM MEMORIA E FAZ A LEITURA INICIAL (PRIMING READ) DO
+001920* ARQUIVO DE TRANSACOES
+001930*-----------------------------------------------------------------
+001940 1000-INICIALIZACAO.
+001950
+001960     DISPLAY '**********************************************'
+001970     DISPLAY '       SISTEMA DE CADASTRO DE USUARIO         '
+001980     DISPLAY '**********************************************'
+001990
+002000     OPEN INPUT TRANSACAO-ENTRADA.
+002010
+002020     IF WS-FS-TRANSACAO NOT = '00'
+002030         DISPLAY '**********************************************'
+002040         DISPLAY '  ERRO FATAL - ARQUIVO TRANENT NAO DISPONIVEL  '
+002050         DISPLAY '  FILE STATUS: ' WS-FS-TRANSACAO
+002060         DISPLAY '**********************************************'
+002070         STOP RUN
+002080     END-IF.
+002090
+002100     PERFORM 1100-CARREGA-MESTRE THRU 1100-EXIT.
+002110
+002120     IF MESTRE-EXISTE
+002130         OPEN EXTEND CADASTRO-MESTRE
+002140     ELSE
+002150         OPEN OUTPUT CADASTRO-MESTRE
+002160     END-IF.
+002170
+002180     PERFORM 1200-CARREGA-CHECKPOINT THRU 1200-EXIT.
+002190
+002200     IF CHECKPOINT-EXISTE
+002210         OPEN EXTEND ARQ-CHECKPOINT
+002220     ELSE
+002230         OPEN OUTPUT ARQ-CHECKPOINT
+002240     END-IF.
+002250
+002260     PERFORM 1300-VERIFICA-AUDITORIA THRU 1300-EXIT.
+002270
+002280     IF AUDITORIA-EXISTE
+002290         OPEN EXTEND ARQ-AUDITORIA
+002300     ELSE
+002310         OPEN OUTPUT ARQ-AUDITORIA
+002320     END-IF.
+002330
+002340     PERFORM 1400-VERIFICA-EXPORTACAO THRU 1400-EXIT.
+002350
+002360     IF EXPORTACAO-EXISTE
+002370         OPEN EXTEND ARQ-EXPORTACAO
+002380     ELSE
+002390         OPEN OUTPUT ARQ-EXPORTACAO
+002400     END-IF.
+002410
+002420     PERFORM 2900-LER-TRANSACAO THRU 2900-EXIT.
+002430
+002440 1000-EXIT.
+002450     EXIT.
+002460*-----------------------------------------------------------------
+002470* 1100-CARREGA-MESTRE - ABRE O MESTRE PARA LEITURA E CARREGA OS
+002480* E-MAILS JA CADASTRADOS EM TABELA DE MEMORIA PARA A VERIFICACAO
+002490* DE DUPLICIDADE
+002500*-----------------------------------------------------------------
+002510 1100-CARREGA-MESTRE.
+002520
+002530     MOVE ZEROS TO WS-QTD-MESTRE
+002540
+002550     OPEN INPUT CADASTRO-MESTRE
+002560
+002570     IF WS-FS-MESTRE = '00'
+002580         SET MESTRE-EXISTE TO TRUE
+002590         PERFORM 1110-LER-REGISTRO-MESTRE THRU 1110-EXIT
+002600             UNTIL FIM-MESTRE
+002610         CLOSE CADASTRO-MESTRE
+002620     END-IF.
+002630
+002640 1100-EXIT.
+002650     EXIT.
+002660*-----------------------------------------------------------------
+002670* 1110-LER-REGISTRO-MESTRE - LE UM REGISTRO DO MESTRE E ARMAZENA O
+002680* E-MAIL NA TABELA EM MEMORIA
+002690*-----------------------------------------------------------------
+002700 1110-LER-REGISTRO-MESTRE.
+002710
+002720     READ CADASTRO-MESTRE
+002730         AT END
+002740             SET FIM-MESTRE TO TRUE
+002750         NOT AT END
+002760             PERFORM 1120-ARMAZENA-EMAIL-MESTRE THRU 1120-EXIT
+002770     END-READ.
+002780
+002790 1110-EXIT.
+002800     EXIT.
+002810*-----------------------------------------------------------------
+002820* 1120-ARMAZENA-EMAIL-MESTRE - GUARDA O E-MAIL DO REGISTRO LIDO NA
+002830* PROXIMA POSICAO LIVRE DA TABELA EM MEMORIA
+002840*-----------------------------------------------------------------
+002850 1120-ARMAZENA-EMAIL-MESTRE.
+002860
+002870     IF WS-QTD-MESTRE NOT < 5000
+002880         DISPLAY '**********************************************'
+002890         DISPLAY '  ERRO FATAL - TABELA-MESTRE EXCEDE 5000 ITENS '
+002900         DISPLAY '**********************************************'
+002910         STOP RUN
+002920     END-IF
+002930
+002940     ADD 1 TO WS-QTD-MESTRE
+002950     SET TM-IDX TO WS-QTD-MESTRE
+002960     MOVE CM-EMAIL TO TM-EMAIL(TM-IDX).
+002970
+002980 1120-EXIT.
+002990     EXIT.
+003000*-----------------------------------------------------------------
+003010* 1200-CARREGA-CHECKPOINT - ABRE O ARQUIVO DE CHECKPOINT E OBTEM A
+003020* ULTIMA SEQUENCIA JA COMMITADA EM UMA EXECUCAO ANTERIOR, PARA QUE
+003030* O REINICIO NAO REPROCESSE TRANSACOES JA CADASTRADAS
+003040*-----------------------------------------------------------------
+003050 1200-CARREGA-CHECKPOINT.
+003060
+003070     MOVE ZEROS TO WS-SEQ-REINICIO
+003080
+003090     OPEN INPUT ARQ-CHECKPOINT
+003100
+003110     IF WS-FS-CHECKPOINT = '00'
+003120         SET CHECKPOINT-EXISTE TO TRUE
+003130         PERFORM 1210-LER-REGISTRO-CHECKPOINT THRU 1210-EXIT
+003140             UNTIL FIM-CHECKPOINT
+003150         CLOSE ARQ-CHECKPOINT
+003160     END-IF.
+003170
+003180 1200-EXIT.
+003190     EXIT.
+003200*-----------------------------------------------------------------
+003210* 1210-LER-REGISTRO-CHECKPOINT - LE UM REGISTRO DE CHECKPOINT E
+003220* MANTEM EM WS-SEQ-REINICIO A ULTIMA SEQUENCIA LIDA
+003230*-----------------------------------------------------------------
+003240 1210-LER-REGISTRO-CHECKPOINT.
+003250
+003260     READ ARQ-CHECKPOINT
+003270         AT END
+003280             SET FIM-CHECKPOINT TO TRUE
+003290         NOT AT END
+003300             MOVE CK-SEQUENCIA TO WS-SEQ-REINICIO
+003310             MOVE CK-EMAIL TO WS-EMAIL-REINICIO
+003320     END-READ.
+003330
+003340 1210-EXIT.
+003350     EXIT.
+003360*-----------------------------------------------------------------
+003370* 1300-VERIFICA-AUDITORIA - VERIFICA SE O ARQUIVO DE AUDITORIA JA
+003380* EXISTE DE UMA EXECUCAO ANTERIOR, PARA DECIDIR ENTRE ABRI-LO EM
+003390* EXTENSAO OU CRIA-LO PELA PRIMEIRA VEZ
+003400*-----------------------------------------------------------------
+003410 1300-VERIFICA-AUDITORIA.
+003420
+003430     OPEN INPUT ARQ-AUDITORIA
+003440
+003450     IF WS-FS-AUDITORIA = '00'
+003460         SET AUDITORIA-EXISTE TO TRUE
+003470         CLOSE ARQ-AUDITORIA
+003480     END-IF.
+003490
+003500 1300-EXIT.
+003510     EXIT.
+003520*-----------------------------------------------------------------
+003530* 1400-VERIFICA-EXPORTACAO - VERIFICA SE O ARQUIVO DE EXPORTACAO
+003540* EXISTE DE UMA EXECUCAO ANTERIOR, PARA DECIDIR ENTRE ABRI-LO EM
+003550* EXTENSAO OU CRIA-LO PELA PRIMEIRA VEZ
+003560*-----------------------------------------------------------------
+003570 1400-VERIFICA-EXPORTACAO.
+003580
+003590     OPEN INPUT ARQ-EXPORTACAO
+003600
+003610     IF WS-FS-EXPORTACAO = '00'
+003620         SET EXPORTACAO-EXISTE TO TRUE
+003630         CLOSE ARQ-EXPORTACAO
+003640     END-IF.
+003650
+003660 1400-EXIT.
+003670     EXIT.
+003680*-----------------------------------------------------------------
+003690* 2000-PROCESSA-CADASTRO - VALIDA O EMAIL, CLASSIFICA A IDADE,
+003700* VERIFICA DUPLICIDADE, GRAVA O RESULTADO E LE A PROXIMA
+003710* TRANSACAO
+003720*-----------------------------------------------------------------
+003730 2000-PROCESSA-CADASTRO.
+003740
+003750     MOVE TR-NOME                TO WS-NOME
+003760     MOVE TR-IDADE               TO WS-IDADE
+003770     MOVE TR-EMAIL               TO WS-EMAIL
+003780
+003790     IF WS-SEQ-TRANSACAO = WS-SEQ-REINICIO
+003800         AND WS-EMAIL NOT = WS-EMAIL-REINICIO
+003810         DISPLAY '**********************************************'
+003820         DISPLAY '  AVISO - PONTO DE REINICIO NAO CONFERE COM O  '
+003830         DISPLAY '  ARQUIVO DE TRANSACOES ATUAL (CKPOINT/TRANENT)'
+003840         DISPLAY '**********************************************'
+003850     END-IF
+003860
+003870     IF WS-SEQ-TRANSACAO > WS-SEQ-REINICIO
+003880         PERFORM 2050-REGISTRA-TRANSACAO THRU 2050-EXIT
+003890     END-IF
+003900
+003910     PERFORM 2900-LER-TRANSACAO THRU 2900-EXIT.
+003920
+003930 2000-EXIT.
+003940     EXIT.
+003950*-----------------------------------------------------------------
+003960* 2050-REGISTRA-TRANSACAO - VALIDA, CLASSIFICA, GRAVA O RESULTADO
+003970* E ATUALIZA O CHECKPOINT DE UMA TRANSACAO AINDA NAO COMMITADA
+003980*-----------------------------------------------------------------
+003990 2050-REGISTRA-TRANSACAO.
+004000
+004010     ADD 1 TO WS-QTD-PROCESSADOS
+004020
+004030     EVALUATE TRUE
+004040         WHEN WS-IDADE < 12
+004050             MOVE 'CRIANCA'              TO WS-CLASSE
+004060             ADD 1 TO WS-QTD-CRIANCA
+004070         WHEN WS-IDADE < 18
+004080             MOVE 'ADOLESCENTE'          TO WS-CLASSE
+004090             ADD 1 TO WS-QTD-ADOLESCENTE
+004100         WHEN WS-IDADE < 60
+004110             MOVE 'ADULTO'               TO WS-CLASSE
+004120             ADD 1 TO WS-QTD-ADULTO
+004130         WHEN OTHER
+004140             MOVE 'IDOSO'                TO WS-CLASSE
+004150             ADD 1 TO WS-QTD-IDOSO
+004160     END-EVALUATE
+004170
+004180     IF WS-IDADE < 18
+004190         ADD 1 TO WS-QTD-MENOR-IDADE
+004200     ELSE
+004210         ADD 1 TO WS-QTD-MAIOR-IDADE
+004220     END-IF
+004230
+004240     PERFORM 2200-VALIDA-EMAIL THRU 2200-EXIT
+004250
+004260     IF NOT EMAIL-FORMATO-VALIDO
+004270         SET STATUS-INVALIDO TO TRUE
+004280     ELSE
+004290         PERFORM 2300-VERIFICA-DUPLICIDADE THRU 2300-EXIT
+004300         IF EMAIL-JA-CADASTRADO
+004310             SET STATUS-DUPLICADO TO TRUE
+004320         ELSE
+004330             SET STATUS-VALIDO TO TRUE
+004340         END-IF
+004350     END-IF
+004360
+004370     EVALUATE TRUE
+004380         WHEN STATUS-INVALIDO
+004390             ADD 1 TO WS-QTD-INVALIDOS
+004400             DISPLAY '*****************************************'
+004410             DISPLAY '| NOME: ' WS-NOME
+004420             DISPLAY '| IDADE: ' WS-IDADE
+004430             DISPLAY '| EMAIL: ' WS-EMAIL
+004440             DISPLAY '| STATUS: INVALIDO'
+004450             DISPLAY '| CLASSE: ' WS-CLASSE
+004460             DISPLAY '| USUARIO NAO CADASTRADO'
+004470             DISPLAY '*****************************************'
+004480         WHEN STATUS-DUPLICADO
+004490             ADD 1 TO WS-QTD-DUPLICADOS
+004500             DISPLAY '*****************************************'
+004510             DISPLAY '| NOME: ' WS-NOME
+004520             DISPLAY '| IDADE: ' WS-IDADE
+004530             DISPLAY '| EMAIL: ' WS-EMAIL
+004540             DISPLAY '| STATUS: DUPLICADO'
+004550             DISPLAY '| CLASSE: ' WS-CLASSE
+004560             DISPLAY '| USUARIO JA CADASTRADO ANTERIORMENTE'
+004570             DISPLAY '*****************************************'
+004580         WHEN OTHER
+004590             ADD 1 TO WS-QTD-VALIDOS
+004600             PERFORM 2100-GRAVA-MESTRE THRU 2100-EXIT
+004610             PERFORM 2150-GRAVA-EXPORTACAO THRU 2150-EXIT
+004620
+004630             DISPLAY '*****************************************'
+004640             DISPLAY '| NOME: ' WS-NOME
+004650             DISPLAY '| IDADE: ' WS-IDADE
+004660             DISPLAY '| EMAIL: ' WS-EMAIL
+004670             DISPLAY '| STATUS: VALIDO'
+004680             DISPLAY '| CLASSE: ' WS-CLASSE
+004690             DISPLAY '| USUARIO CADASTRADO COM SUCESSO'
+004700             DISPLAY '*****************************************'
+004710     END-EVALUATE.
+004720
+004730     PERFORM 2600-GRAVA-AUDITORIA THRU 2600-EXIT.
+004740
+004750     DIVIDE WS-SEQ-TRANSACAO BY WS-INTERVALO-CHECKPOINT
+004760         GIVING WS-QTD-CHECKPOINT REMAINDER WS-RESTO-CHECKPOINT
+004770
+004780     IF WS-RESTO-CHECKPOINT = 0
+004790         PERFORM 2700-GRAVA-CHECKPOINT THRU 2700-EXIT
+004800     END-IF.
+004810
+004820 2050-EXIT.
+004830     EXIT.
+004840*-----------------------------------------------------------------
+004850* 2100-GRAVA-MESTRE - MOVE OS DADOS DA PESSOA PARA O REGISTRO DO
+004860* ARQUIVO MESTRE, GRAVA NO ARQUIVO CADASTRO-MESTRE E ATUALIZA A
+004870* TABELA DE E-MAILS EM MEMORIA
+004880*-----------------------------------------------------------------
+004890 2100-GRAVA-MESTRE.
+004900
+004910     IF WS-QTD-MESTRE NOT < 5000
+004920         DISPLAY '**********************************************'
+004930         DISPLAY '  ERRO FATAL - TABELA-MESTRE EXCEDE 5000 ITENS '
+004940         DISPLAY '**********************************************'
+004950         STOP RUN
+004960     END-IF
+004970
+004980     MOVE WS-NOME                TO CM-NOME
+004990     MOVE WS-IDADE               TO CM-IDADE
+005000     MOVE WS-EMAIL               TO CM-EMAIL
+005010     MOVE WS-CLASSE              TO CM-CLASSE
+005020
+005030     WRITE REG-CADASTRO-MESTRE.
+005040
+005050     ADD 1 TO WS-QTD-MESTRE
+005060     SET TM-IDX TO WS-QTD-MESTRE
+005070     MOVE WS-EMAIL TO TM-EMAIL(TM-IDX).
+005080
+005090 2100-EXIT.
+005100     EXIT.
+005110*-----------------------------------------------------------------
+005120* 2150-GRAVA-EXPORTACAO - MONTA E GRAVA NO ARQUIVO DE EXPORTACAO
+005130* UMA LINHA DELIMITADA POR VIRGULA (NOME,IDADE,EMAIL,CLASSE) PARA
+005140* CADA CADASTRO ACEITO, PARA CONSUMO DE OUTROS SISTEMAS
+005150*-----------------------------------------------------------------
+005160 2150-GRAVA-EXPORTACAO.
+005170
+005180     MOVE 30 TO WS-IDX-TRIM
+005190     PERFORM 2160-RETROCEDE-NOME THRU 2160-EXIT
+005200         UNTIL WS-IDX-TRIM = 0
+005210         OR WS-NOME(WS-IDX-TRIM:1) NOT = SPACE
+005220     MOVE WS-IDX-TRIM TO WS-LEN-NOME
+005230     IF WS-LEN-NOME = 0
+005240         MOVE 1 TO WS-LEN-NOME
+005250     END-IF
+005260
+005270     INITIALIZE WS-LEN-CLASSE
+005280     INSPECT WS-CLASSE TALLYING WS-LEN-CLASSE
+005290         FOR CHARACTERS BEFORE INITIAL SPACE
+005300
+005310     MOVE SPACES TO EXP-LINHA
+005320     STRING WS-NOME(1:WS-LEN-NOME)       DELIMITED BY SIZE
+005330         ','                             DELIMITED BY SIZE
+005340         WS-IDADE                        DELIMITED BY SIZE
+005350         ','                              DELIMITED BY SIZE
+005360         WS-EMAIL(1:WS-LEN-EMAIL)        DELIMITED BY SIZE
+005370         ','                              DELIMITED BY SIZE
+005380         WS-CLASSE(1:WS-LEN-CLASSE)      DELIMITED BY SIZE
+005390         INTO EXP-LINHA
+005400     END-STRING
+005410
+005420     WRITE REG-EXPORTACAO.
+005430
+005440 2150-EXIT.
+005450     EXIT.
+005460*-----------------------------------------------------------------
+005470* 2160-RETROCEDE-NOME - RETROCEDE UMA POSICAO NO INDICE DE CORTE
+005480* DO NOME, USADO PARA LOCALIZAR O ULTIMO CARACTER NAO-BRANCO
+005490*-----------------------------------------------------------------
+005500 2160-RETROCEDE-NOME.
+005510
+005520     SUBTRACT 1 FROM WS-IDX-TRIM.
+005530
+005540 2160-EXIT.
+005550     EXIT.
+005560*-----------------------------------------------------------------
+005570* 2200-VALIDA-EMAIL - VALIDA O FORMATO DO E-MAIL: EXATAMENTE UM
+005580* '@', NAO POSICIONADO NO PRIMEIRO OU NO ULTIMO CARACTER, E UM '.'
+005590* PRESENTE NO DOMINIO APOS O '@'
+005600*-----------------------------------------------------------------
+005610 2200-VALIDA-EMAIL.
+005620
+005630     MOVE 'N' TO WS-SW-EMAIL-VALIDO
+005640
+005650     INITIALIZE WS-COUNT WS-POS-ARROBA WS-LEN-EMAIL
+005660
+005670     INSPECT WS-EMAIL TALLYING WS-COUNT FOR ALL '@'
+005680     INSPECT WS-EMAIL TALLYING WS-POS-ARROBA
+005690         FOR CHARACTERS BEFORE INITIAL '@'
+005700     INSPECT WS-EMAIL TALLYING WS-LEN-EMAIL
+005710         FOR CHARACTERS BEFORE INITIAL SPACE
+005720
+005730     IF WS-COUNT = 1
+005740         AND WS-POS-ARROBA > 0
+005750         AND WS-POS-ARROBA < WS-LEN-EMAIL - 1
+005760         INITIALIZE WS-COUNT-PONTO
+005770         INSPECT WS-EMAIL(WS-POS-ARROBA + 2 : )
+005780             TALLYING WS-COUNT-PONTO FOR ALL '.'
+005790         IF WS-COUNT-PONTO > 0
+005800             SET EMAIL-FORMATO-VALIDO TO TRUE
+005810         END-IF
+005820     END-IF.
+005830
+005840 2200-EXIT.
+005850     EXIT.
+005860*-----------------------------------------------------------------
+005870* 2300-VERIFICA-DUPLICIDADE - PERCORRE A TABELA DE E-MAILS EM
+005880* MEMORIA PROCURANDO O E-MAIL DA TRANSACAO CORRENTE
+005890*-----------------------------------------------------------------
+005900 2300-VERIFICA-DUPLICIDADE.
+005910
+005920     MOVE 'N' TO WS-SW-EMAIL-DUPLICADO
+005930
+005940     PERFORM 2310-COMPARA-EMAIL-MESTRE THRU 2310-EXIT
+005950         VARYING TM-IDX FROM 1 BY 1
+005960         UNTIL TM-IDX > WS-QTD-MESTRE
+005970            OR EMAIL-JA-CADASTRADO.
+005980
+005990 2300-EXIT.
+006000     EXIT.
+006010*-----------------------------------------------------------------
+006020* 2310-COMPARA-EMAIL-MESTRE - COMPARA O E-MAIL DA POSICAO ATUAL DA
+006030* TABELA COM O E-MAIL DA TRANSACAO CORRENTE
+006040*-----------------------------------------------------------------
+006050 2310-COMPARA-EMAIL-MESTRE.
+006060
+006070     IF TM-EMAIL(TM-IDX) = WS-EMAIL
+006080         SET EMAIL-JA-CADASTRADO TO TRUE
+006090     END-IF.
+006100
+006110 2310-EXIT.
+006120     EXIT.
+006130*-----------------------------------------------------------------
+006140* 2600-GRAVA-AUDITORIA - GRAVA NO ARQUIVO DE AUDITORIA UM REGISTRO
+006150* DATADO E HORARIZADO DE CADA TENTATIVA DE CADASTRO, VALIDA OU NAO
+006160*-----------------------------------------------------------------
+006170 2600-GRAVA-AUDITORIA.
+006180
+006190     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+006200     ACCEPT WS-HORA-SISTEMA FROM TIME
+006210
+006220     MOVE WS-DATA-SISTEMA        TO AU-DATA
+006230     MOVE WS-HORA-SISTEMA        TO AU-HORA
+006240     MOVE WS-SEQ-TRANSACAO       TO AU-SEQUENCIA
+006250     MOVE WS-NOME                TO AU-NOME
+006260     MOVE WS-IDADE               TO AU-IDADE
+006270     MOVE WS-EMAIL               TO AU-EMAIL
+006280     MOVE WS-CLASSE              TO AU-CLASSE
+006290     MOVE WS-STATUS-REGISTRO     TO AU-STATUS
+006300
+006310     WRITE REG-AUDITORIA.
+006320
+006330 2600-EXIT.
+006340     EXIT.
+006350*-----------------------------------------------------------------
+006360* 2700-GRAVA-CHECKPOINT - GRAVA UM REGISTRO DE CHECKPOINT COM A
+006370* SEQUENCIA DA ULTIMA TRANSACAO COMMITADA, PARA PERMITIR O
+006380* REINICIO SEM REPROCESSAR O QUE JA FOI GRAVADO
+006390*-----------------------------------------------------------------
+006400 2700-GRAVA-CHECKPOINT.
+006410
+006420     MOVE WS-SEQ-TRANSACAO       TO CK-SEQUENCIA
+006430     MOVE WS-EMAIL               TO CK-EMAIL
+006440
+006450     WRITE REG-CHECKPOINT.
+006460
+006470 2700-EXIT.
+006480     EXIT.
+006490*-----------------------------------------------------------------
+006500* 2900-LER-TRANSACAO - LE A PROXIMA TRANSACAO DO ARQUIVO DE
+006510* ENTRADA E LIGA O SWITCH DE FIM QUANDO NAO HOUVER MAIS REGISTROS
+006520*-----------------------------------------------------------------
+006530 2900-LER-TRANSACAO.
+006540
+006550     READ TRANSACAO-ENTRADA
+006560         AT END
+006570             SET FIM-TRANSACAO TO TRUE
+006580         NOT AT END
+006590             ADD 1 TO WS-SEQ-TRANSACAO
+006600     END-READ.
+006610
+006620 2900-EXIT.
+006630     EXIT.
+006640*-----------------------------------------------------------------
+006650* 8000-FINALIZACAO - FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA. COMO
+006660* O ARQUIVO DE TRANSACOES FOI LIDO ATE O FIM SEM INTERRUPCAO, O
+006670* CHECKPOINT DESTA EXECUCAO FICOU OBSOLETO E E ESVAZIADO, PARA QUE
+006680* O PROXIMO LOTE DE TRANSACOES (DE OUTRO DIA) NAO TENHA REGISTROS
+006690* INDEVIDAMENTE PULADOS POR UMA SEQUENCIA DE REINICIO HERDADA
+006700*-----------------------------------------------------------------
+006710 8000-FINALIZACAO.
+006720
+006730     CLOSE TRANSACAO-ENTRADA
+006740     CLOSE CADASTRO-MESTRE
+006750     CLOSE ARQ-CHECKPOINT
+006760
+006770     OPEN OUTPUT ARQ-CHECKPOINT
+006780     CLOSE ARQ-CHECKPOINT
+006790
+006800     CLOSE ARQ-AUDITORIA
+006810     CLOSE ARQ-EXPORTACAO.
+006820
+006830 8000-EXIT.
+006840     EXIT.
+006850*-----------------------------------------------------------------
+006860* 9000-RELATORIO-CONTROLE - EXIBE O RELATORIO DE CONTROLE DE FIM
+006870* DE JOB COM OS TOTAIS DO PROCESSAMENTO
+006880*-----------------------------------------------------------------
+006890 9000-RELATORIO-CONTROLE.
+006900
+006910     DISPLAY ' '
+006920     DISPLAY '**********************************************'
+006930     DISPLAY '       RELATORIO DE CONTROLE - FIM DE JOB     '
+006940     DISPLAY '**********************************************'
+006950     DISPLAY '| TOTAL PROCESSADO ......: ' WS-QTD-PROCESSADOS
+006960     DISPLAY '| TOTAL VALIDO ..........: ' WS-QTD-VALIDOS
+006970     DISPLAY '| TOTAL INVALIDO ........: ' WS-QTD-INVALIDOS
+006980     DISPLAY '| TOTAL DUPLICADO .......: ' WS-QTD-DUPLICADOS
+006990     DISPLAY '| TOTAL MENOR DE IDADE ..: ' WS-QTD-MENOR-IDADE
+007000     DISPLAY '| TOTAL MAIOR DE IDADE ..: ' WS-QTD-MAIOR-IDADE
+007010     DISPLAY '| TOTAL CRIANCA .........: ' WS-QTD-CRIANCA
+007020     DISPLAY '| TOTAL ADOLESCENTE .....: ' WS-QTD-ADOLESCENTE
+007030     DISPLAY '| TOTAL ADULTO ..........: ' WS-QTD-ADULTO
+007040     DISPLAY '| TOTAL IDOSO ...........: ' WS-QTD-IDOSO
+007050     DISPLAY '**********************************************'.
+007060
+007070 9000-EXIT.
+007080     EXIT.
+007090 END PROGRAM STMCAD010.
