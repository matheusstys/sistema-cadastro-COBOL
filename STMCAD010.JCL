@@ -0,0 +1,59 @@
+//STMCAD01 JOB (ACCTNO),'CADASTRO USUARIO',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB:         STMCAD01
+//* PROGRAMA:    STMCAD010
+//* PROPOSITO:   EXECUTA EM LOTE O CADASTRO DE USUARIOS, LENDO O
+//*              ARQUIVO DE TRANSACOES DO DIA E ATUALIZANDO O MESTRE,
+//*              O CHECKPOINT, A AUDITORIA E A EXPORTACAO PARA OS
+//*              SISTEMAS DOWNSTREAM, SEM NECESSIDADE DE OPERADOR.
+//* HISTORICO DE ALTERACOES
+//*   09/08/26  MS    JOB ORIGINAL
+//*********************************************************************
+//STEP010  EXEC PGM=STMCAD010
+//STEPLIB  DD DSN=PROD.CADASTRO.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* TRANENT - ARQUIVO DE TRANSACOES DE ENTRADA DO DIA              *
+//*--------------------------------------------------------------*
+//TRANENT  DD DSN=PROD.CADASTRO.TRANENT,DISP=SHR
+//*--------------------------------------------------------------*
+//* CADMEST - ARQUIVO MESTRE DE CADASTRO (ACUMULATIVO)             *
+//*--------------------------------------------------------------*
+//CADMEST  DD DSN=PROD.CADASTRO.CADMEST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=00082,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* CKPOINT - CHECKPOINT DE REINICIO. MOD PARA SOBREVIVER A UMA    *
+//*           QUEDA DO JOB NO MEIO DO LOTE; O PROPRIO STMCAD010    *
+//*           O ESVAZIA AO TERMINAR NORMALMENTE, POIS A SEQUENCIA  *
+//*           DE REINICIO NAO E VALIDA ENTRE ARQUIVOS TRANENT DE   *
+//*           DIAS DIFERENTES                                      *
+//*--------------------------------------------------------------*
+//CKPOINT  DD DSN=PROD.CADASTRO.CKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=00036,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* AUDITLOG - TRILHA DE AUDITORIA DE TODAS AS TENTATIVAS          *
+//*            (ACUMULATIVO)                                      *
+//*--------------------------------------------------------------*
+//AUDITLOG DD DSN=PROD.CADASTRO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=00114,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* EXPORTCL - EXPORTACAO DELIMITADA POR VIRGULA DOS CADASTROS     *
+//*            ACEITOS, PARA OS SISTEMAS DE RH E MALA DIRETA       *
+//*            (ACUMULATIVO)                                      *
+//*--------------------------------------------------------------*
+//EXPORTCL DD DSN=PROD.CADASTRO.EXPORTCL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=00090,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* SAIDAS PADRAO DO JOB                                          *
+//*--------------------------------------------------------------*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
